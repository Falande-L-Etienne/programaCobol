@@ -1,289 +1,914 @@
-      *Divisão de identificação do programa
-       Identification Division.
-       Program-id. "desafioCorije".
-       Author. "Falande Loiseau Etienne".
-       Installation. "PC".
-       Date-Written. 30/06/2020.
-       Date-compiled. 30/06/2020.
-
-
-
-      *Divisão para configuração do ambiente
-       Environment Division.
-       Configuration Section.
-           special-names. decimal-point is comma.
-
-
-      *------ Declaração dos recursos externos
-       Input-output Section.
-       File-control.
-       I-O-control.
-
-
-      *Declaração de variaveis
-       Data Division.
-
-
-
-      *-----Variaveis de arquivos
-       File Section.
-
-
-
-      *----Variaveis de trabalho
-       Working-storage Section.
-
-       01  relatorio  occurs  20.
-           05 nome                                 pic x(15).
-           05 filler                               pic x(03)
-              value " - ".
-           05 diametro                             pic 9(03).
-           05 filler                               pic x(03)
-              value " - ".
-           05 preco                                pic 9(03)v99.
-           05 filler                               pic x(03)
-              value " - ".
-           05 precoCm2                             pic 9(03)v99.
-           05 filler                               pic x(03)
-              value " - ".
-           05 diferenca                            pic 9(03)v99.
-           05 filler                               pic x(03)
-              value " - ".
-           05 porcent                              pic 9(03).
-           05 filler                               pic x(3)
-              value " % ".
-
-       77  raio                                    pic 9(03)v99.
-       77  areaP                                   pic 9(03)v99.
-       77  ind                                     pic 9(02).
-       77  qtdPizza                                pic 9(02).
-       77  cadastrar                               pic x(01).
-       77  controle                                pic x(10).
-       77  aux                                     pic 9(03)v99.
-       77 nomeAux                                  pic x(10).
-
-
-
-
-
-      *----Variaveis para comunicação entre programas
-       Linkage Section.
-
-
-
-
-      *----Declaração de tela
-       Screen Section.
-
-
-
-
-      *Divisão do corpo do programa
-
-      *---------------- APRESENTAÇÃO DO PROBLEMA -----------------------*
-
-      *    Uma empresa de pesquisas online solicitou o desenvolvimento
-      *de um software capaz de identificar qual tamanho de pizza
-      *apresenta o melhor custo beneficio.
-      *    O software deverá receber diversos tamanhos de pizza e seus
-      *respectivos preços e ao final exibir um relatório informando em
-      *valores absolutos e relativos (percentual) qual a diferença de
-      *preços entre as pizzas e deverá informar qual pizza tem o melhor
-      *custo benefício.
-      *    Entradas:  1. Nome comercial (broto, baby, pequena, média,
-      *grande, exagerada, gigante, etc), o tamanho da pizza (diâmetro
-      *em centímetros) e respectivo  preço. O software deverá aceitar
-      *tantas entradas quanto o usuário deseja comparar, desde que não
-      *haja tamanhos duplicados.
-      *    Saída: relatório contendo todos os nomes e tamanhos de pizza
-      *ordenados do melhor para o pior custo benefício.  O relatório
-      *deverá informar o percentual  de diferença do preço de um
-      *tamanho para o outro.
-
-
-       Procedure Division.
-
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      * Inicilizacao de variaveis, abertura de arquivos
-      * procedimentos que serao realizados apenas uma vez
-       inicializa section.
-
-           move   space       to     cadastrar
-           move    0          to     qtdPizza
-           .
-       inicializa-exit.
-           exit.
-
-       processamento section.
-
-           move 0 to ind
-
-           perform until cadastrar = "n"
-
-               display erase
-
-               add 1 to ind
-
-               if ind > 20 then
-
-                   display "Vc atingiu o limite de 20 pizzas"
-
-               else
-
-                   display "Informe o nome da pizza "
-                   accept nome(ind)
-
-                   display "Informe o diametro "
-                   accept diametro(ind)
-
-                   display "Informe o preco "
-                   accept preco(ind)
-
-               end-if
-
-      * Chamar o section do cálculo
-               perform calculo
-
-               add 1 to qtdPizza
-
-               display "deseja cadastrar mais uma pizza? ('S'/'N')"
-               accept cadastrar
-
-           end-perform
-
-      * Chamar o section da ordenação
-           perform ordenar
-
-      * Chamar o section do cálculo da porcentagem
-           perform porcentagem
-
-
-      * Exibir a tabela
-           perform varying ind from 1 by 1 until ind > qtdPizza
-                                              or nome(ind) = space
-               display relatorio(ind)
-
-           end-perform
-
-           .
-       processamento-exit.
-           exit.
-
-
-       ordenar section.
-      * organizando a tabela por custo benefício
-
-           move "trocou" to controle
-
-           perform until controle <> "trocou"
-               move 1 to ind
-               move "N_trocou" to controle
-
-      *        perform until ind = qtdPizza - 1
-               perform until ind = 20 or nome(ind + 1) = space
-
-                   if precoCm2(ind) > precoCm2(ind + 1) then
-                       move precoCm2(ind + 1) to aux
-                       move precoCm2(ind)   to precoCm2(ind + 1)
-                       move aux        to precoCm2(ind)
-
-      *                organizando a variável nome
-                       move nome(ind + 1) to nomeAux
-                       move nome(ind) to nome(ind + 1)
-                       move nomeAux to nome(ind)
-
-      *                organizando a variável diâmetro
-                       move diametro(ind + 1) to aux
-                       move diametro(ind) to diametro(ind + 1)
-                       move aux to diametro(ind)
-
-      *                organizando a variável preco
-                       move preco(ind + 1) to aux
-                       move preco(ind) to preco(ind + 1)
-                       move aux to preco(ind)
-
-                       move "trocou" to controle
-
-                   end-if
-
-                   add 1 to ind
-               end-perform
-
-           end-perform
-
-           .
-       ordenar-exit.
-           exit.
-
-
-       calculo section.
-      * fazendo o cálculo da area e do preço por cm2
-
-           compute raio = diametro(ind)/2
-
-           compute areaP = (raio * raio) * 3,14
-
-           compute precoCm2(ind) = preco(ind) / areaP
-
-           .
-       calculo-exit.
-           exit.
-
-
-       porcentagem section.
-      * fazer o cálculo da porcentagem de qual será o melhor preço
-
-           move 1 to ind
-           move 0 to porcent(ind)
-           move 0 to diferenca(ind)
-
-           perform until ind > qtdPizza - 1
-
-               compute diferenca(ind + 1) = precoCm2(ind + 1)
-                                          - precoCm2(ind)
-
-               compute porcent(ind + 1) = (diferenca(ind + 1) * 100)
-                                       / precoCm2(ind)
-               add 1 to ind
-
-           end-perform
-
-           .
-       porcentagem-exit.
-           exit.
-
-
-      * Finalização do programa
-       finaliza section.
-           Stop run
-           .
-       finaliza-exit.
-           exit.
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
+      *Divisão de identificação do programa
+       Identification Division.
+       Program-id. "desafioCorije".
+       Author. "Falande Loiseau Etienne".
+       Installation. "PC".
+       Date-Written. 30/06/2020.
+       Date-compiled. 30/06/2020.
+
+      *----Historico de alteracoes
+      *08/08/2026 FLE - leitura do arquivo PIZZAS.IN, caindo para o
+      *modo interativo (accept) quando o arquivo nao estiver presente.
+      *08/08/2026 FLE - tabela relatorio ampliada para 500 pizzas.
+      *08/08/2026 FLE - rejeita diametro duplicado (mesmo fornecedor)
+      *e diametro/preco zerado antes do calculo.
+      *08/08/2026 FLE - linha de melhor custo-beneficio destacada e
+      *resumo estatistico (media/minimo/maximo/amplitude) do lote.
+      *08/08/2026 FLE - relatorio ordenado gravado em RELATORIO.OUT,
+      *paginado e com cabecalho.
+      *08/08/2026 FLE - historico de execucoes gravado em
+      *HISTORICO.OUT.
+      *08/08/2026 FLE - campo fornecedor incluido no cadastro, com
+      *ranking de melhor custo-beneficio por fornecedor.
+      *08/08/2026 FLE - checkpoint de recuperacao em CHECKPOINT.OUT,
+      *retomando o lote apos uma sessao interrompida.
+      *08/08/2026 FLE - exportacao do relatorio ordenado para
+      *RELATORIO.CSV.
+
+
+
+      *Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+
+      *------ Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+
+           select pizzasIn     assign to "PIZZAS.IN"
+                                organization is line sequential
+                                file status is statusPizzasIn.
+
+           select relatorioOut assign to "RELATORIO.OUT"
+                                organization is line sequential
+                                file status is statusRelatorioOut.
+
+           select historicoOut assign to "HISTORICO.OUT"
+                                organization is line sequential
+                                file status is statusHistoricoOut.
+
+           select checkpointOut assign to "CHECKPOINT.OUT"
+                                organization is line sequential
+                                file status is statusCheckpoint.
+
+           select csvOut        assign to "RELATORIO.CSV"
+                                organization is line sequential
+                                file status is statusCsvOut.
+
+       I-O-control.
+
+
+      *Declaração de variaveis
+       Data Division.
+
+
+
+      *-----Variaveis de arquivos
+       File Section.
+
+       FD  pizzasIn
+           label record is standard.
+       01  regPizzasIn.
+           05 nomeIn                                pic x(15).
+           05 fornecedorIn                          pic x(15).
+           05 diametroIn                            pic 9(03).
+           05 precoIn                               pic 9(03)v99.
+
+       FD  relatorioOut
+           label record is standard.
+       01  regRelatorioOut                         pic x(100).
+
+       FD  historicoOut
+           label record is standard.
+       01  regHistoricoOut                         pic x(100).
+
+       FD  checkpointOut
+           label record is standard.
+       01  regCheckpoint.
+           05 indCk                                pic 9(03).
+           05 nomeCk                                pic x(15).
+           05 fornecedorCk                          pic x(15).
+           05 diametroCk                            pic 9(03).
+           05 precoCk                               pic 9(03)v99.
+           05 precoCm2Ck                            pic 9(03)v99.
+           05 linhasLidasCk                         pic 9(05).
+
+       FD  csvOut
+           label record is standard.
+       01  regCsvOut                               pic x(150).
+
+
+
+      *----Variaveis de trabalho
+       Working-storage Section.
+
+       01  relatorio  occurs  500.
+           05 nome                                 pic x(15).
+           05 filler                               pic x(03)
+              value " - ".
+           05 fornecedor                           pic x(15).
+           05 filler                               pic x(03)
+              value " - ".
+           05 diametro                             pic 9(03).
+           05 filler                               pic x(03)
+              value " - ".
+           05 preco                                pic 9(03)v99.
+           05 filler                               pic x(03)
+              value " - ".
+           05 precoCm2                             pic 9(03)v99.
+           05 filler                               pic x(03)
+              value " - ".
+           05 diferenca                            pic 9(03)v99.
+           05 filler                               pic x(03)
+              value " - ".
+           05 porcent                              pic 9(03).
+           05 filler                               pic x(3)
+              value " % ".
+           05 filler                               pic x(20)
+              value " - Rank Fornecedor: ".
+           05 rankFornecedor                       pic 9(03).
+
+       77  raio                                    pic 9(03)v99.
+       77  areaP                                   pic 9(03)v99.
+       77  ind                                     pic 9(03).
+       77  qtdPizza                                pic 9(03).
+       77  cadastrar                               pic x(01).
+       77  controle                                pic x(10).
+       77  aux                                     pic 9(03)v99.
+       77 nomeAux                                  pic x(10).
+       77 fornecedorAux                            pic x(15).
+       77 rankAux                                  pic 9(03).
+
+      *----Variaveis de controle do arquivo de entrada
+       77  statusPizzasIn                          pic x(02).
+       77  arquivoPizzasIn                         pic x(01).
+           88 arquivoPizzasOk                      value "S".
+       77  fimPizzasIn                             pic x(01).
+           88 fimDoArquivoPizzasIn                 value "S".
+
+      *----Variaveis de controle do relatório impresso
+       77  statusRelatorioOut                      pic x(02).
+       77  dataExecucao                            pic 9(08).
+       77  paginaRelatorio                         pic 9(02).
+       77  linhaRelatorio                          pic 9(02).
+
+      *----Variaveis de controle do historico de execuções
+       77  statusHistoricoOut                      pic x(02).
+
+      *----Variaveis de controle do checkpoint de recuperação
+       77  statusCheckpoint                        pic x(02).
+       77  fimCheckpoint                           pic x(01).
+           88 fimLeituraCheckpoint                  value "S".
+       77  registrosLidos                          pic 9(05).
+
+      *----Variaveis de controle da exportação em CSV
+       77  statusCsvOut                            pic x(02).
+
+      *----Variaveis de edição dos valores monetários gravados em
+      *----HISTORICO.OUT e RELATORIO.CSV (o PIC 9(03)V99 de trabalho
+      *----nao grava o ponto decimal; estas variaveis, com o ponto
+      *----editado, é que vao para o STRING)
+       77  precoEdt                                pic 9(03),99.
+       77  precoCm2Edt                             pic 9(03),99.
+       77  diferencaEdt                            pic 9(03),99.
+
+      *----Variaveis de controle da validação de entrada
+       77  indAux                                  pic 9(03).
+       77  duplicado                               pic x(01).
+           88 diametroDuplicado                    value "S".
+
+      *----Variaveis das estatisticas do relatório
+       77  somaPrecoCm2                            pic 9(07)v99.
+       77  mediaPrecoCm2                           pic 9(03)v99.
+       77  minPrecoCm2                             pic 9(03)v99.
+       77  maxPrecoCm2                             pic 9(03)v99.
+       77  amplitudePrecoCm2                       pic 9(03)v99.
+
+
+
+
+      *----Variaveis para comunicação entre programas
+       Linkage Section.
+
+
+
+
+      *----Declaração de tela
+       Screen Section.
+
+
+
+
+      *Divisão do corpo do programa
+
+      *---------------- APRESENTAÇÃO DO PROBLEMA -----------------------*
+
+      *    Uma empresa de pesquisas online solicitou o desenvolvimento
+      *de um software capaz de identificar qual tamanho de pizza
+      *apresenta o melhor custo beneficio.
+      *    O software deverá receber diversos tamanhos de pizza e seus
+      *respectivos preços e ao final exibir um relatório informando em
+      *valores absolutos e relativos (percentual) qual a diferença de
+      *preços entre as pizzas e deverá informar qual pizza tem o melhor
+      *custo benefício.
+      *    Entradas:  1. Nome comercial (broto, baby, pequena, média,
+      *grande, exagerada, gigante, etc), o tamanho da pizza (diâmetro
+      *em centímetros) e respectivo  preço. O software deverá aceitar
+      *tantas entradas quanto o usuário deseja comparar, desde que não
+      *haja tamanhos duplicados.
+      *    Saída: relatório contendo todos os nomes e tamanhos de pizza
+      *ordenados do melhor para o pior custo benefício.  O relatório
+      *deverá informar o percentual  de diferença do preço de um
+      *tamanho para o outro.
+
+
+       Procedure Division.
+
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      * Inicilizacao de variaveis, abertura de arquivos
+      * procedimentos que serao realizados apenas uma vez
+       inicializa section.
+
+           perform varying ind from 1 by 1 until ind > 500
+               initialize relatorio(ind)
+           end-perform
+
+           move   space       to     cadastrar
+           move    0          to     qtdPizza
+           move    0          to     ind
+           move    0          to     registrosLidos
+           move   space       to     arquivoPizzasIn
+           move   space       to     fimPizzasIn
+
+           accept dataExecucao from date yyyymmdd
+
+      * Checkpoint de recuperação: se a sessão anterior não terminou
+      * em finaliza, as pizzas já cadastradas até então estão
+      * gravadas em CHECKPOINT.OUT e são recarregadas aqui, para que
+      * processamento continue a partir da última pizza salva.
+           move space to fimCheckpoint
+
+           open input checkpointOut
+
+           if statusCheckpoint = "00" then
+
+               perform until fimLeituraCheckpoint
+
+                   read checkpointOut
+                       at end
+                           move "S" to fimCheckpoint
+                   end-read
+
+                   if not fimLeituraCheckpoint then
+                       move indCk         to ind
+                       move nomeCk        to nome(ind)
+                       move fornecedorCk  to fornecedor(ind)
+                       move diametroCk    to diametro(ind)
+                       move precoCk       to preco(ind)
+                       move precoCm2Ck    to precoCm2(ind)
+                       move linhasLidasCk to registrosLidos
+                       add 1 to qtdPizza
+                   end-if
+
+               end-perform
+
+               close checkpointOut
+
+               if qtdPizza > 0 then
+                   display "Retomando sessao anterior com "
+                           qtdPizza " pizza(s) ja cadastrada(s)"
+               end-if
+
+           end-if
+
+      * Reabre (ou cria) o checkpoint em modo de extensão, para
+      * continuar gravando as próximas pizzas desta sessão.
+           open extend checkpointOut
+
+           if statusCheckpoint <> "00" then
+               open output checkpointOut
+               close checkpointOut
+               open extend checkpointOut
+           end-if
+
+      * Tenta abrir o arquivo de entrada. Se nao existir, o programa
+      * cai para o modo interativo (accept) mais abaixo.
+           open input pizzasIn
+
+           if statusPizzasIn = "00" then
+               move "S" to arquivoPizzasIn
+           else
+               move space to arquivoPizzasIn
+           end-if
+
+      * Historico de execuções: acrescenta ao final do arquivo, sem
+      * descartar o que já foi registrado em execuções anteriores.
+      * Se o arquivo ainda não existir, cria-o vazio antes de abri-lo
+      * em modo de extensão.
+           open extend historicoOut
+
+           if statusHistoricoOut <> "00" then
+               open output historicoOut
+               close historicoOut
+               open extend historicoOut
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+       processamento section.
+
+           if arquivoPizzasOk then
+               perform processaArquivo
+           else
+               perform processaInterativo
+           end-if
+
+      * Chamar o section da ordenação
+           perform ordenar
+
+      * Chamar o section do cálculo da porcentagem
+           perform porcentagem
+
+      * Chamar o section das estatisticas do lote
+           perform estatisticas
+
+      * Chamar o section do ranking por fornecedor
+           perform rankearFornecedor
+
+
+      * Exibir a tabela, destacando a primeira linha (melhor
+      * custo-benefício) e, ao final, o resumo estatístico do lote.
+           perform varying ind from 1 by 1 until ind > qtdPizza
+                                              or nome(ind) = space
+
+               if ind = 1 then
+                   display "*** MELHOR CUSTO-BENEFICIO ***"
+               end-if
+
+               display relatorio(ind)
+
+               if rankFornecedor(ind) = 1 then
+                   display "      (melhor custo-beneficio do "
+                           "fornecedor " fornecedor(ind) ")"
+               end-if
+
+           end-perform
+
+           display " "
+           if qtdPizza = 0 then
+               display "Nenhuma pizza cadastrada neste lote."
+           else
+               display "Preco por cm2 medio .: " mediaPrecoCm2
+               display "Preco por cm2 minimo : " minPrecoCm2
+               display "Preco por cm2 maximo : " maxPrecoCm2
+               display "Amplitude ...........: " amplitudePrecoCm2
+           end-if
+
+      * Gravar o relatório ordenado em arquivo, para impressão/arquivo
+           perform gravarRelatorio
+
+      * Gravar o relatório ordenado em CSV, para a planilha da equipe
+      * de compras
+           perform gravarCsv
+
+           .
+       processamento-exit.
+           exit.
+
+
+      * Lote de pizzas lido do arquivo PIZZAS.IN, carga automatizada
+      * via arquivo, sem necessidade de digitação interativa.
+       processaArquivo section.
+
+      * Se esta sessão está retomando um checkpoint anterior, avança
+      * o arquivo de entrada até a linha em que a sessão anterior
+      * parou (registrosLidos, recarregado do checkpoint), sem
+      * reprocessar as pizzas já recuperadas para a tabela relatorio.
+           perform varying indAux from 1 by 1
+                                      until indAux > registrosLidos
+               read pizzasIn
+                   at end
+                       move "S" to fimPizzasIn
+               end-read
+           end-perform
+
+           perform until fimDoArquivoPizzasIn or ind > 500
+
+               read pizzasIn
+                   at end
+                       move "S" to fimPizzasIn
+               end-read
+
+               if not fimDoArquivoPizzasIn then
+
+                   add 1 to registrosLidos
+
+                   add 1 to ind
+
+                   move nomeIn       to nome(ind)
+                   move fornecedorIn to fornecedor(ind)
+                   move diametroIn   to diametro(ind)
+                   move precoIn      to preco(ind)
+
+                   perform validarDuplicado
+
+                   if diametro(ind) = 0 or preco(ind) = 0 then
+                       display "Diametro ou preco zerado na linha "
+                               "do arquivo - descartada"
+                       initialize relatorio(ind)
+                       subtract 1 from ind
+                   else
+                       if diametroDuplicado then
+                           display "Diametro " diametroIn
+                                   " ja cadastrado - linha do arquivo "
+                                   "descartada"
+                           initialize relatorio(ind)
+                           subtract 1 from ind
+                       else
+                           perform calculo
+
+                           perform gravarHistoricoPizza
+
+                           perform gravarCheckpointPizza
+
+                           add 1 to qtdPizza
+                       end-if
+                   end-if
+
+               end-if
+
+           end-perform
+
+           close pizzasIn
+
+           .
+       processaArquivo-exit.
+           exit.
+
+
+      * Cadastro pizza a pizza via terminal (comportamento original,
+      * usado somente quando nao ha arquivo PIZZAS-IN disponivel).
+       processaInterativo section.
+
+           perform until cadastrar = "n"
+
+               display erase
+
+               add 1 to ind
+
+               if ind > 500 then
+
+                   display "Vc atingiu o limite de 500 pizzas"
+
+               else
+
+                   display "Informe o nome da pizza "
+                   accept nome(ind)
+
+                   display "Informe o fornecedor da pizza "
+                   accept fornecedor(ind)
+
+                   display "Informe o diametro "
+                   accept diametro(ind)
+
+                   perform validarDuplicado
+                   perform with test after
+                       until diametro(ind) not = 0
+                                and not diametroDuplicado
+
+                       if diametro(ind) = 0 then
+                           display "Diametro invalido (zero) "
+                                   "- informe novamente"
+                           accept diametro(ind)
+                       else
+                           if diametroDuplicado then
+                               display "Diametro ja cadastrado "
+                                       "- informe outro"
+                               accept diametro(ind)
+                           end-if
+                       end-if
+
+                       perform validarDuplicado
+                   end-perform
+
+                   display "Informe o preco "
+                   accept preco(ind)
+
+                   perform with test after
+                       until preco(ind) not = 0
+
+                       if preco(ind) = 0 then
+                           display "Preco invalido (zero) "
+                                   "- informe novamente"
+                           accept preco(ind)
+                       end-if
+                   end-perform
+
+                   perform calculo
+
+                   perform gravarHistoricoPizza
+
+                   perform gravarCheckpointPizza
+
+                   add 1 to qtdPizza
+
+               end-if
+
+               display "deseja cadastrar mais uma pizza? ('S'/'N')"
+               accept cadastrar
+
+           end-perform
+
+           .
+       processaInterativo-exit.
+           exit.
+
+
+      * Verifica se já existe, em alguma das linhas anteriores da
+      * tabela relatorio, o mesmo diâmetro cadastrado para o mesmo
+      * fornecedor da pizza corrente (ind). O mesmo diâmetro em
+      * fornecedores diferentes é o caso de uso normal (comparar o
+      * mesmo tamanho entre pizzarias) e não é tratado como duplicata.
+       validarDuplicado section.
+
+           move "N" to duplicado
+
+           perform varying indAux from 1 by 1 until indAux >= ind
+               if diametro(indAux) = diametro(ind)
+                   and fornecedor(indAux) = fornecedor(ind) then
+                   move "S" to duplicado
+               end-if
+           end-perform
+
+           .
+       validarDuplicado-exit.
+           exit.
+
+
+       ordenar section.
+      * organizando a tabela por custo benefício
+
+           move "trocou" to controle
+
+           perform until controle <> "trocou"
+               move 1 to ind
+               move "N_trocou" to controle
+
+               perform until ind >= qtdPizza or nome(ind + 1) = space
+
+                   if precoCm2(ind) > precoCm2(ind + 1) then
+                       move precoCm2(ind + 1) to aux
+                       move precoCm2(ind)   to precoCm2(ind + 1)
+                       move aux        to precoCm2(ind)
+
+      *                organizando a variável nome
+                       move nome(ind + 1) to nomeAux
+                       move nome(ind) to nome(ind + 1)
+                       move nomeAux to nome(ind)
+
+      *                organizando a variável fornecedor
+                       move fornecedor(ind + 1) to fornecedorAux
+                       move fornecedor(ind) to fornecedor(ind + 1)
+                       move fornecedorAux to fornecedor(ind)
+
+      *                organizando a variável diâmetro
+                       move diametro(ind + 1) to aux
+                       move diametro(ind) to diametro(ind + 1)
+                       move aux to diametro(ind)
+
+      *                organizando a variável preco
+                       move preco(ind + 1) to aux
+                       move preco(ind) to preco(ind + 1)
+                       move aux to preco(ind)
+
+                       move "trocou" to controle
+
+                   end-if
+
+                   add 1 to ind
+               end-perform
+
+           end-perform
+
+           .
+       ordenar-exit.
+           exit.
+
+
+       calculo section.
+      * fazendo o cálculo da area e do preço por cm2
+
+           compute raio = diametro(ind)/2
+
+           compute areaP = (raio * raio) * 3,14
+
+           compute precoCm2(ind) = preco(ind) / areaP
+
+           .
+       calculo-exit.
+           exit.
+
+
+      * Acrescenta uma linha ao histórico (HISTORICO.OUT) com a
+      * pizza recém calculada, para acompanhamento de preço por cm2
+      * ao longo do tempo.
+       gravarHistoricoPizza section.
+
+           move preco(ind)    to precoEdt
+           move precoCm2(ind) to precoCm2Edt
+
+           move space to regHistoricoOut
+           string nome(ind)       delimited by size
+                  " - "           delimited by size
+                  fornecedor(ind) delimited by size
+                  " - "           delimited by size
+                  diametro(ind)   delimited by size
+                  " - "           delimited by size
+                  precoEdt        delimited by size
+                  " - "           delimited by size
+                  precoCm2Edt     delimited by size
+                  " - "           delimited by size
+                  dataExecucao    delimited by size
+                  into regHistoricoOut
+           write regHistoricoOut
+
+           .
+       gravarHistoricoPizza-exit.
+           exit.
+
+
+      * Grava a pizza recém calculada no checkpoint de recuperação,
+      * para que uma sessão que seja interrompida antes de finaliza
+      * não perca as pizzas já cadastradas.
+       gravarCheckpointPizza section.
+
+           move ind             to indCk
+           move nome(ind)       to nomeCk
+           move fornecedor(ind) to fornecedorCk
+           move diametro(ind)   to diametroCk
+           move preco(ind)      to precoCk
+           move precoCm2(ind)   to precoCm2Ck
+           move registrosLidos  to linhasLidasCk
+
+           write regCheckpoint
+
+      * O runtime mantém o WRITE em buffer de usuário e só grava de
+      * fato em disco no CLOSE; sem fechar e reabrir em modo de
+      * extensão a cada pizza, um encerramento abrupto da sessão
+      * (sem passar por finaliza) perderia justamente as pizzas que o
+      * checkpoint deveria proteger.
+           close checkpointOut
+           open extend checkpointOut
+
+           .
+       gravarCheckpointPizza-exit.
+           exit.
+
+
+       porcentagem section.
+      * fazer o cálculo da porcentagem de qual será o melhor preço
+
+           move 1 to ind
+           move 0 to porcent(ind)
+           move 0 to diferenca(ind)
+
+           perform until ind > qtdPizza - 1
+
+               compute diferenca(ind + 1) = precoCm2(ind + 1)
+                                          - precoCm2(ind)
+
+               compute porcent(ind + 1) = (diferenca(ind + 1) * 100)
+                                       / precoCm2(ind)
+               add 1 to ind
+
+           end-perform
+
+           .
+       porcentagem-exit.
+           exit.
+
+
+      * Calcula a media e a amplitude (min/max) do preço por cm2 do
+      * lote, para acompanhar o relatório final.
+       estatisticas section.
+
+           move 0 to somaPrecoCm2
+           move 0 to minPrecoCm2
+           move 0 to maxPrecoCm2
+           move 0 to mediaPrecoCm2
+           move 0 to amplitudePrecoCm2
+
+           if qtdPizza > 0 then
+
+               move precoCm2(1) to minPrecoCm2
+               move precoCm2(1) to maxPrecoCm2
+
+               perform varying ind from 1 by 1 until ind > qtdPizza
+                                                  or nome(ind) = space
+
+                   add precoCm2(ind) to somaPrecoCm2
+
+                   if precoCm2(ind) < minPrecoCm2 then
+                       move precoCm2(ind) to minPrecoCm2
+                   end-if
+
+                   if precoCm2(ind) > maxPrecoCm2 then
+                       move precoCm2(ind) to maxPrecoCm2
+                   end-if
+
+               end-perform
+
+               compute mediaPrecoCm2 rounded = somaPrecoCm2 / qtdPizza
+
+               compute amplitudePrecoCm2 = maxPrecoCm2 - minPrecoCm2
+
+           end-if
+
+           .
+       estatisticas-exit.
+           exit.
+
+
+      * Além da posição geral (a tabela já está ordenada por
+      * precoCm2), calcula a posição de cada pizza dentro do seu
+      * próprio fornecedor, para comparar o mesmo tamanho entre
+      * pizzarias diferentes.
+       rankearFornecedor section.
+
+           perform varying ind from 1 by 1 until ind > qtdPizza
+                                              or nome(ind) = space
+
+               move 0 to rankAux
+
+               perform varying indAux from 1 by 1 until indAux > ind
+                   if fornecedor(indAux) = fornecedor(ind) then
+                       add 1 to rankAux
+                   end-if
+               end-perform
+
+               move rankAux to rankFornecedor(ind)
+
+           end-perform
+
+           .
+       rankearFornecedor-exit.
+           exit.
+
+
+      * Grava a tabela relatorio, já ordenada, no arquivo
+      * RELATORIO.OUT, com cabeçalho de página/data e quebra de
+      * página a cada 20 linhas, para impressão ou anexo ao processo
+      * de compra.
+       gravarRelatorio section.
+
+           open output relatorioOut
+
+           if statusRelatorioOut <> "00" then
+               display "Erro ao abrir RELATORIO.OUT - status "
+                       statusRelatorioOut
+           else
+
+               move 1 to paginaRelatorio
+               move 0 to linhaRelatorio
+
+               perform escreverCabecalho
+
+               perform varying ind from 1 by 1 until ind > qtdPizza
+                                                  or nome(ind) = space
+
+                   if linhaRelatorio >= 20 then
+                       add 1 to paginaRelatorio
+                       move 0 to linhaRelatorio
+                       perform escreverCabecalho
+                   end-if
+
+                   move space to regRelatorioOut
+
+                   if ind = 1 then
+                       string "* "         delimited by size
+                              relatorio(ind)     delimited by size
+                              into regRelatorioOut
+                   else
+                       string "  "         delimited by size
+                              relatorio(ind)     delimited by size
+                              into regRelatorioOut
+                   end-if
+
+                   write regRelatorioOut
+
+                   add 1 to linhaRelatorio
+
+               end-perform
+
+               close relatorioOut
+
+           end-if
+
+           .
+       gravarRelatorio-exit.
+           exit.
+
+
+      * Escreve o bloco de cabeçalho (data da execução e página) no
+      * topo de cada página do relatório impresso.
+       escreverCabecalho section.
+
+           move space to regRelatorioOut
+           string "Relatorio comparativo de pizzas - Data: "
+                       delimited by size
+                  dataExecucao                     delimited by size
+                  "  Pagina: "                      delimited by size
+                  paginaRelatorio                   delimited by size
+                  into regRelatorioOut
+           write regRelatorioOut
+
+           move space to regRelatorioOut
+           write regRelatorioOut
+
+           move space to regRelatorioOut
+           string "Nome - Fornecedor - Diametro - Preco - Preco/cm2 "
+                  "- Diferenca - Porcentagem"        delimited by size
+                  into regRelatorioOut
+           write regRelatorioOut
+
+           .
+       escreverCabecalho-exit.
+           exit.
+
+
+      * Grava a tabela relatorio, já ordenada, em RELATORIO.CSV, para
+      * importação direta na planilha da equipe de compras. Usa ";"
+      * como separador de campo (e não ",") porque, com
+      * decimal-point is comma, a vírgula já é o separador decimal
+      * dos valores de preço.
+       gravarCsv section.
+
+           open output csvOut
+
+           if statusCsvOut <> "00" then
+               display "Erro ao abrir RELATORIO.CSV - status "
+                       statusCsvOut
+           else
+
+               move space to regCsvOut
+               string "Nome;Fornecedor;Diametro;Preco;PrecoCm2;"
+                      "Diferenca;Porcentagem"       delimited by size
+                      into regCsvOut
+               write regCsvOut
+
+               perform varying ind from 1 by 1 until ind > qtdPizza
+                                                  or nome(ind) = space
+
+                   move preco(ind)     to precoEdt
+                   move precoCm2(ind)  to precoCm2Edt
+                   move diferenca(ind) to diferencaEdt
+
+                   move space to regCsvOut
+                   string nome(ind)       delimited by size
+                          ";"             delimited by size
+                          fornecedor(ind) delimited by size
+                          ";"             delimited by size
+                          diametro(ind)   delimited by size
+                          ";"             delimited by size
+                          precoEdt        delimited by size
+                          ";"             delimited by size
+                          precoCm2Edt     delimited by size
+                          ";"             delimited by size
+                          diferencaEdt    delimited by size
+                          ";"             delimited by size
+                          porcent(ind)    delimited by size
+                          into regCsvOut
+                   write regCsvOut
+
+               end-perform
+
+               close csvOut
+
+           end-if
+
+           .
+       gravarCsv-exit.
+           exit.
+
+
+      * Finalização do programa
+       finaliza section.
+           close historicoOut
+
+      * Sessão terminou normalmente: o checkpoint de recuperação não
+      * é mais necessário, então é esvaziado para a próxima execução.
+           close checkpointOut
+           open output checkpointOut
+           close checkpointOut
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
